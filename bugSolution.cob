@@ -1,15 +1,538 @@
-01  WS-DATA-AREA. 
-    05  WS-NUMERIC-FIELD    PIC 9(5) VALUE 0. 
-    05  WS-ALPHANUMERIC-FIELD PIC X(10) VALUE SPACES. 
-    05  WS-NUMERIC-FIELD-OUT PIC 9(5). 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYREG01.
+       AUTHOR. DATA-PROCESSING.
 
-PROCEDURE DIVISION. 
+      ******************************************************************
+      * DAILY REGISTER DRIVER
+      * MAINTAINS A RUN-TO-DATE SEQUENCE COUNTER PER CATEGORY/BRANCH
+      * CODE ACROSS EXECUTIONS. COUNTERS ARE READ FROM THE CONTROL
+      * FILE AT START OF RUN AND REWRITTEN AT END OF RUN SO THE NEXT
+      * EXECUTION PICKS UP WHERE THIS ONE LEFT OFF. A CHECKPOINT IS
+      * ALSO WRITTEN AFTER EVERY ACCEPTED RECORD SO AN ABENDED RUN CAN
+      * RESTART WITHOUT REPROCESSING THE WHOLE DAY.
+      ******************************************************************
 
-    ADD 1 TO WS-NUMERIC-FIELD. 
-    MOVE WS-NUMERIC-FIELD TO WS-NUMERIC-FIELD-OUT. 
-    MOVE "Hello" TO WS-ALPHANUMERIC-FIELD. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CTL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
 
-    DISPLAY WS-NUMERIC-FIELD-OUT. 
-    DISPLAY WS-ALPHANUMERIC-FIELD. 
+           SELECT EXCP-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-    STOP RUN.
\ No newline at end of file
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT AUD-FILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHK-FILE ASSIGN TO "CHKFILE"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHK-KEY
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE.
+       01  CTL-RECORD.
+           05  CTL-CATEGORY-COUNT-USED PIC 9(2).
+           05  CTL-CATEGORY-ENTRY OCCURS 10 TIMES.
+               10  CTL-CATEGORY-CODE   PIC X(04).
+               10  CTL-CATEGORY-COUNT  PIC 9(5).
+               10  CTL-CATEGORY-CYCLE  PIC 9(3).
+
+       FD  EXCP-FILE.
+       01  EXCP-RECORD                 PIC X(80).
+
+       FD  TRAN-FILE.
+       01  TRAN-RECORD.
+           05  TRAN-CATEGORY-CODE      PIC X(04).
+           05  TRAN-DESCRIPTION        PIC X(10).
+           05  FILLER                  PIC X(66).
+
+       FD  AUD-FILE.
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-CATEGORY-CODE       PIC X(04).
+           05  AUD-COUNTER-BEFORE      PIC 9(5).
+           05  AUD-COUNTER-AFTER       PIC 9(5).
+           05  AUD-ALPHA-VALUE         PIC X(10).
+
+       FD  CHK-FILE.
+       01  CHK-RECORD.
+           05  CHK-RECORDS-PROCESSED   PIC 9(5).
+           05  CHK-CATEGORY-COUNT-USED PIC 9(2).
+           05  CHK-PAGE-COUNT          PIC 9(3).
+           05  CHK-LINE-COUNT          PIC 9(3).
+           05  CHK-CATEGORY-ENTRY OCCURS 10 TIMES.
+               10  CHK-CATEGORY-CODE   PIC X(04).
+               10  CHK-CATEGORY-COUNT  PIC 9(5).
+               10  CHK-CATEGORY-CYCLE  PIC 9(3).
+
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-INCREMENT-AMT      PIC 9(03).
+           05  PARM-DEFAULT-LABEL      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           COPY WSDATA.
+
+       01  WS-CONTROL-SWITCHES.
+           05  WS-CTL-FILE-STATUS      PIC X(02) VALUE SPACES.
+               88  WS-CTL-FILE-OK          VALUE "00".
+               88  WS-CTL-FILE-AT-END      VALUE "10".
+           05  WS-TRAN-EOF-SW          PIC X(01) VALUE "N".
+               88  WS-TRAN-EOF             VALUE "Y".
+           05  WS-TRAN-FILE-STATUS     PIC X(02) VALUE SPACES.
+               88  WS-TRAN-FILE-OK         VALUE "00".
+               88  WS-TRAN-FILE-AT-END     VALUE "10".
+           05  WS-CHK-FILE-STATUS      PIC X(02) VALUE SPACES.
+               88  WS-CHK-FILE-OK          VALUE "00".
+               88  WS-CHK-FILE-NOT-FOUND   VALUE "23".
+           05  WS-PARM-FILE-STATUS     PIC X(02) VALUE SPACES.
+               88  WS-PARM-FILE-OK         VALUE "00".
+               88  WS-PARM-FILE-AT-END     VALUE "10".
+
+       01  WS-PARM-WORK.
+           05  WS-INCREMENT-AMT        PIC 9(03) VALUE 1.
+           05  WS-DEFAULT-LABEL        PIC X(10) VALUE "HELLO".
+
+       01  WS-CHECKPOINT-WORK.
+           05  WS-RECORDS-PROCESSED    PIC 9(5) VALUE 0.
+           05  WS-SKIP-SUB             PIC 9(5).
+           05  WS-CHK-KEY              PIC 9(4) VALUE 1.
+           05  WS-CHK-RECORD-EXISTS-SW PIC X(01) VALUE "N".
+               88  WS-CHK-RECORD-EXISTS    VALUE "Y".
+
+       01  WS-CATEGORY-WORK.
+           05  WS-CAT-SUB              PIC 9(02).
+           05  WS-FOUND-SUB            PIC 9(02).
+           05  WS-CAT-FOUND-SW         PIC X(01) VALUE "N".
+               88  WS-CAT-FOUND            VALUE "Y".
+           05  WS-RESTART-SW           PIC X(01) VALUE "N".
+               88  WS-RESTARTED            VALUE "Y".
+
+       01  WS-REPORT-WORK.
+           05  WS-PAGE-COUNT           PIC 9(3) VALUE 0.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE 99.
+           05  WS-MAX-LINES            PIC 9(3) VALUE 50.
+           05  WS-RUN-DATE             PIC X(10).
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURR-YYYY        PIC 9(4).
+               10  WS-CURR-MM          PIC 9(2).
+               10  WS-CURR-DD          PIC 9(2).
+           05  FILLER                  PIC X(14).
+
+       01  RPT-HDG-1.
+           05  FILLER                  PIC X(30)
+                   VALUE "DAILY REGISTER REPORT".
+           05  FILLER                  PIC X(10) VALUE "RUN DATE:".
+           05  HDG-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(07) VALUE "PAGE:".
+           05  HDG-PAGE-NBR            PIC ZZ9.
+
+       01  RPT-HDG-2.
+           05  FILLER                  PIC X(12) VALUE "CATEGORY".
+           05  FILLER                  PIC X(12) VALUE "SEQUENCE".
+           05  FILLER                  PIC X(15) VALUE "LABEL".
+
+       01  RPT-DETAIL-LINE.
+           05  DTL-CATEGORY-CODE       PIC X(04).
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  DTL-SEQUENCE            PIC ZZZZ9.
+           05  FILLER                  PIC X(07) VALUE SPACES.
+           05  DTL-LABEL               PIC X(10).
+
+       01  RPT-SUMMARY-LINE.
+           05  FILLER                  PIC X(12) VALUE SPACES.
+           05  SUM-CATEGORY-CODE       PIC X(04).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(07) VALUE "TOTAL:".
+           05  SUM-CATEGORY-COUNT      PIC ZZZZ9.
+
+       01  WS-AUDIT-WORK.
+           05  WS-COUNTER-BEFORE       PIC 9(5).
+           05  WS-CURRENT-TIMESTAMP    PIC X(26).
+
+       01  WS-OVERFLOW-WORK.
+           05  WS-OVERFLOW-SUM         PIC 9(6).
+
+       01  WS-APPROVED-LABELS-VALUES.
+           05  FILLER                  PIC X(10) VALUE "HELLO".
+           05  FILLER                  PIC X(10) VALUE "DEPOSIT".
+           05  FILLER                  PIC X(10) VALUE "WITHDRAWAL".
+           05  FILLER                  PIC X(10) VALUE "TRANSFER".
+           05  FILLER                  PIC X(10) VALUE "ADJUSTMENT".
+
+       01  WS-APPROVED-LABELS REDEFINES WS-APPROVED-LABELS-VALUES.
+           05  WS-APPROVED-LABEL       PIC X(10) OCCURS 5 TIMES.
+
+       01  WS-VALIDATION-WORK.
+           05  WS-LABEL-SUB            PIC 9(02).
+           05  WS-LABEL-VALID-SW       PIC X(01) VALUE "N".
+               88  WS-LABEL-VALID          VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-COUNTER
+               UNTIL WS-TRAN-EOF.
+           PERFORM 3000-FINALIZE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 0 TO WS-CATEGORY-COUNT-USED.
+           OPEN INPUT CTL-FILE.
+           READ CTL-FILE
+               AT END
+                   SET WS-CTL-FILE-AT-END TO TRUE
+           END-READ.
+           IF WS-CTL-FILE-OK
+               PERFORM 1010-RESTORE-CATEGORIES-FROM-CTL
+           END-IF.
+           CLOSE CTL-FILE.
+
+      *    CHK-FILE IS A SINGLE-RECORD CHECKPOINT KEPT OPEN FOR THE
+      *    WHOLE RUN (SEE 8100-WRITE-CHECKPOINT) SO EVERY CHECKPOINT
+      *    AFTER THE FIRST IS AN IN-PLACE REWRITE, NOT AN OPEN/CLOSE
+      *    PER TRANSACTION.
+           OPEN I-O CHK-FILE.
+           READ CHK-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CHK-FILE-OK
+               SET WS-CHK-RECORD-EXISTS TO TRUE
+               IF CHK-RECORDS-PROCESSED > 0
+      *            A PRIOR RUN ABENDED MID-FILE - THE CHECKPOINT IS
+      *            MORE RECENT THAN THE CONTROL FILE, SO IT WINS.
+                   MOVE CHK-RECORDS-PROCESSED TO WS-RECORDS-PROCESSED
+                   PERFORM 1020-RESTORE-CATEGORIES-FROM-CHK
+                   SET WS-RESTARTED TO TRUE
+               END-IF
+           END-IF.
+
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE
+               AT END
+                   SET WS-PARM-FILE-AT-END TO TRUE
+           END-READ.
+           IF WS-PARM-FILE-OK
+               MOVE PARM-INCREMENT-AMT TO WS-INCREMENT-AMT
+               MOVE PARM-DEFAULT-LABEL TO WS-DEFAULT-LABEL
+           END-IF.
+           CLOSE PARM-FILE.
+
+           IF WS-RESTARTED
+      *        A RESTART PICKS UP MID-FILE - APPEND TO THE TRAIL THIS
+      *        RUN RESUMES RATHER THAN DESTROYING WHAT WAS ALREADY
+      *        WRITTEN BEFORE THE ABEND.
+               OPEN EXTEND EXCP-FILE
+               OPEN EXTEND AUD-FILE
+               OPEN EXTEND RPT-FILE
+           ELSE
+               OPEN OUTPUT EXCP-FILE
+               OPEN OUTPUT AUD-FILE
+               OPEN OUTPUT RPT-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+           STRING WS-CURR-MM "/" WS-CURR-DD "/" WS-CURR-YYYY
+                   DELIMITED BY SIZE INTO WS-RUN-DATE
+           END-STRING.
+           OPEN INPUT TRAN-FILE.
+           PERFORM VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-RECORDS-PROCESSED
+                       OR WS-TRAN-EOF
+               PERFORM 1100-READ-TRAN
+           END-PERFORM.
+           IF WS-TRAN-EOF
+      *        THE SKIP LOOP RAN OFF THE END OF TRAN-FILE BEFORE
+      *        SATISFYING THE CHECKPOINTED RECORD COUNT (E.G. THE
+      *        DAY'S FEED WAS SHORTENED OR CORRECTED BETWEEN THE
+      *        ABEND AND THIS RERUN) - THE ONLY WAY THIS LOOP SETS
+      *        WS-TRAN-EOF IS BY READING PAST THE LAST RECORD, WHICH
+      *        CANNOT HAPPEN IF THE FILE HOLDS AT LEAST AS MANY
+      *        RECORDS AS THE CHECKPOINT EXPECTS TO SKIP. DO NOT ISSUE
+      *        ANOTHER READ HERE - THE FILE IS ALREADY AT END AND A
+      *        FURTHER READ WOULD ABEND (STATUS 46, READ AFTER
+      *        UNSUCCESSFUL READ/START). LOG IT AND FALL THROUGH TO
+      *        FINALIZE WITH WHATEVER WAS RESTORED FROM THE CHECKPOINT.
+               INITIALIZE EXCP-RECORD
+               STRING "TRAN-FILE EXHAUSTED DURING RESTART SKIP - "
+                       "FEWER THAN " WS-RECORDS-PROCESSED
+                       " CHECKPOINTED RECORDS WERE FOUND"
+                       DELIMITED BY SIZE INTO EXCP-RECORD
+               END-STRING
+               WRITE EXCP-RECORD
+           ELSE
+               PERFORM 1100-READ-TRAN
+           END-IF.
+
+       1010-RESTORE-CATEGORIES-FROM-CTL.
+           MOVE CTL-CATEGORY-COUNT-USED TO WS-CATEGORY-COUNT-USED.
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CATEGORY-COUNT-USED
+               MOVE CTL-CATEGORY-CODE (WS-CAT-SUB)
+                   TO WS-CATEGORY-CODE (WS-CAT-SUB)
+               MOVE CTL-CATEGORY-COUNT (WS-CAT-SUB)
+                   TO WS-CATEGORY-COUNT (WS-CAT-SUB)
+               MOVE CTL-CATEGORY-CYCLE (WS-CAT-SUB)
+                   TO WS-CATEGORY-CYCLE (WS-CAT-SUB)
+           END-PERFORM.
+
+       1020-RESTORE-CATEGORIES-FROM-CHK.
+           MOVE CHK-CATEGORY-COUNT-USED TO WS-CATEGORY-COUNT-USED.
+           MOVE CHK-PAGE-COUNT TO WS-PAGE-COUNT.
+           MOVE CHK-LINE-COUNT TO WS-LINE-COUNT.
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CATEGORY-COUNT-USED
+               MOVE CHK-CATEGORY-CODE (WS-CAT-SUB)
+                   TO WS-CATEGORY-CODE (WS-CAT-SUB)
+               MOVE CHK-CATEGORY-COUNT (WS-CAT-SUB)
+                   TO WS-CATEGORY-COUNT (WS-CAT-SUB)
+               MOVE CHK-CATEGORY-CYCLE (WS-CAT-SUB)
+                   TO WS-CATEGORY-CYCLE (WS-CAT-SUB)
+           END-PERFORM.
+
+       1100-READ-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       2000-PROCESS-COUNTER.
+           MOVE TRAN-DESCRIPTION TO WS-ALPHANUMERIC-FIELD.
+           IF WS-ALPHANUMERIC-FIELD = SPACES
+               MOVE WS-DEFAULT-LABEL TO WS-ALPHANUMERIC-FIELD
+           END-IF.
+           PERFORM 4000-VALIDATE-LABEL.
+           PERFORM 2050-FIND-OR-CREATE-CATEGORY.
+           IF WS-LABEL-VALID AND WS-CAT-FOUND
+               PERFORM 2100-ACCEPT-RECORD
+           ELSE
+               PERFORM 9200-REJECT-RECORD
+           END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           PERFORM 8100-WRITE-CHECKPOINT.
+           PERFORM 1100-READ-TRAN.
+
+       2050-FIND-OR-CREATE-CATEGORY.
+           SET WS-CAT-FOUND-SW TO "N".
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CATEGORY-COUNT-USED
+               IF TRAN-CATEGORY-CODE = WS-CATEGORY-CODE (WS-CAT-SUB)
+                   MOVE WS-CAT-SUB TO WS-FOUND-SUB
+                   SET WS-CAT-FOUND TO TRUE
+                   MOVE WS-CATEGORY-COUNT-USED TO WS-CAT-SUB
+               END-IF
+           END-PERFORM.
+           IF WS-CAT-FOUND
+               MOVE WS-FOUND-SUB TO WS-CAT-SUB
+           END-IF.
+           IF NOT WS-CAT-FOUND
+               IF WS-CATEGORY-COUNT-USED < 10
+                   ADD 1 TO WS-CATEGORY-COUNT-USED
+                   MOVE WS-CATEGORY-COUNT-USED TO WS-CAT-SUB
+                   MOVE TRAN-CATEGORY-CODE TO
+                       WS-CATEGORY-CODE (WS-CAT-SUB)
+                   MOVE 0 TO WS-CATEGORY-COUNT (WS-CAT-SUB)
+                   MOVE 0 TO WS-CATEGORY-CYCLE (WS-CAT-SUB)
+                   SET WS-CAT-FOUND TO TRUE
+               ELSE
+                   PERFORM 9300-CATEGORY-TABLE-FULL
+               END-IF
+           END-IF.
+
+       2100-ACCEPT-RECORD.
+           MOVE WS-CATEGORY-COUNT (WS-CAT-SUB) TO WS-COUNTER-BEFORE.
+           ADD WS-INCREMENT-AMT TO WS-CATEGORY-COUNT (WS-CAT-SUB)
+               ON SIZE ERROR
+                   PERFORM 9100-COUNTER-OVERFLOW
+           END-ADD.
+           MOVE WS-CATEGORY-COUNT (WS-CAT-SUB) TO WS-NUMERIC-FIELD-OUT.
+
+           PERFORM 5100-PRINT-DETAIL.
+           PERFORM 8000-WRITE-AUDIT-RECORD.
+
+       4000-VALIDATE-LABEL.
+           SET WS-LABEL-VALID-SW TO "N".
+           PERFORM VARYING WS-LABEL-SUB FROM 1 BY 1
+                   UNTIL WS-LABEL-SUB > 5
+               IF WS-ALPHANUMERIC-FIELD =
+                       WS-APPROVED-LABEL (WS-LABEL-SUB)
+                   SET WS-LABEL-VALID TO TRUE
+                   MOVE 6 TO WS-LABEL-SUB
+               END-IF
+           END-PERFORM.
+      *    THE CONFIGURED DEFAULT LABEL (PARMFILE OR THE COMPILED-IN
+      *    DEFAULT) IS ALWAYS TREATED AS APPROVED, EVEN WHEN IT ISN'T
+      *    ONE OF THE FIVE COMPILE-TIME LITERALS, SO A BLANK-
+      *    DESCRIPTION RECORD NEVER GETS REJECTED SOLELY BECAUSE AN
+      *    OPERATOR CHOSE A DEFAULT LABEL OUTSIDE THAT FIXED LIST.
+           IF NOT WS-LABEL-VALID
+                   AND WS-ALPHANUMERIC-FIELD = WS-DEFAULT-LABEL
+               SET WS-LABEL-VALID TO TRUE
+           END-IF.
+
+       3000-FINALIZE.
+           PERFORM 6000-CATEGORY-SUMMARY.
+
+           INITIALIZE CTL-RECORD.
+           MOVE WS-CATEGORY-COUNT-USED TO CTL-CATEGORY-COUNT-USED.
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CATEGORY-COUNT-USED
+               MOVE WS-CATEGORY-CODE (WS-CAT-SUB)
+                   TO CTL-CATEGORY-CODE (WS-CAT-SUB)
+               MOVE WS-CATEGORY-COUNT (WS-CAT-SUB)
+                   TO CTL-CATEGORY-COUNT (WS-CAT-SUB)
+               MOVE WS-CATEGORY-CYCLE (WS-CAT-SUB)
+                   TO CTL-CATEGORY-CYCLE (WS-CAT-SUB)
+           END-PERFORM.
+           OPEN OUTPUT CTL-FILE.
+           WRITE CTL-RECORD.
+           CLOSE CTL-FILE.
+
+      *    JOB RAN TO NORMAL COMPLETION - CLEAR THE RESTART POINT SO
+      *    THE NEXT DAY'S RUN STARTS FROM THE BEGINNING OF ITS FILE.
+           MOVE 0 TO WS-RECORDS-PROCESSED.
+           PERFORM 8100-WRITE-CHECKPOINT.
+
+           CLOSE EXCP-FILE.
+           CLOSE AUD-FILE.
+           CLOSE RPT-FILE.
+           CLOSE TRAN-FILE.
+           CLOSE CHK-FILE.
+
+       6000-CATEGORY-SUMMARY.
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CATEGORY-COUNT-USED
+               DISPLAY "CATEGORY " WS-CATEGORY-CODE (WS-CAT-SUB)
+                       " TOTAL " WS-CATEGORY-COUNT (WS-CAT-SUB)
+               MOVE WS-CATEGORY-CODE (WS-CAT-SUB) TO SUM-CATEGORY-CODE
+               MOVE WS-CATEGORY-COUNT (WS-CAT-SUB)
+                   TO SUM-CATEGORY-COUNT
+               MOVE RPT-SUMMARY-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+
+       5000-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-RUN-DATE TO HDG-RUN-DATE.
+           MOVE WS-PAGE-COUNT TO HDG-PAGE-NBR.
+           MOVE RPT-HDG-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RPT-HDG-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE 2 TO WS-LINE-COUNT.
+
+       5100-PRINT-DETAIL.
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+               PERFORM 5000-PRINT-HEADINGS
+           END-IF.
+           MOVE TRAN-CATEGORY-CODE TO DTL-CATEGORY-CODE.
+           MOVE WS-NUMERIC-FIELD-OUT TO DTL-SEQUENCE.
+           MOVE WS-ALPHANUMERIC-FIELD TO DTL-LABEL.
+           MOVE RPT-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       8100-WRITE-CHECKPOINT.
+           INITIALIZE CHK-RECORD.
+           MOVE WS-RECORDS-PROCESSED TO CHK-RECORDS-PROCESSED.
+           MOVE WS-CATEGORY-COUNT-USED TO CHK-CATEGORY-COUNT-USED.
+           MOVE WS-PAGE-COUNT TO CHK-PAGE-COUNT.
+           MOVE WS-LINE-COUNT TO CHK-LINE-COUNT.
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CATEGORY-COUNT-USED
+               MOVE WS-CATEGORY-CODE (WS-CAT-SUB)
+                   TO CHK-CATEGORY-CODE (WS-CAT-SUB)
+               MOVE WS-CATEGORY-COUNT (WS-CAT-SUB)
+                   TO CHK-CATEGORY-COUNT (WS-CAT-SUB)
+               MOVE WS-CATEGORY-CYCLE (WS-CAT-SUB)
+                   TO CHK-CATEGORY-CYCLE (WS-CAT-SUB)
+           END-PERFORM.
+      *    CHK-FILE STAYS OPEN FOR THE WHOLE RUN - REWRITE THE ONE
+      *    CHECKPOINT RECORD IN PLACE ONCE IT EXISTS, RATHER THAN
+      *    CYCLING OPEN/CLOSE PER TRANSACTION.
+           IF WS-CHK-RECORD-EXISTS
+               REWRITE CHK-RECORD
+           ELSE
+               WRITE CHK-RECORD
+               SET WS-CHK-RECORD-EXISTS TO TRUE
+           END-IF.
+           PERFORM 8150-SYNC-TRAIL-FILES.
+
+      *    FORCES THE AUDIT/REPORT/EXCEPTION RECORDS WRITTEN FOR THE
+      *    TRANSACTION JUST CHECKPOINTED TO BECOME DURABLE ON DISK
+      *    BEFORE THE CHECKPOINT ABOVE IS CONSIDERED COMPLETE. THESE
+      *    THREE FILES ARE OTHERWISE ONLY OPENED/CLOSED ONCE PER RUN
+      *    (1000-INITIALIZE/3000-FINALIZE), SO WITHOUT THIS A KILLED
+      *    RUN CAN LEAVE CHK-FILE CLAIMING MORE RECORDS DONE THAN ARE
+      *    ACTUALLY ON DISK IN THE AUDIT/REPORT/EXCEPTION TRAIL. THIS
+      *    DIALECT HAS NO FLUSH VERB, SO CLOSE/OPEN EXTEND IS THE
+      *    MECHANISM USED TO FORCE THE BUFFERED WRITES OUT.
+       8150-SYNC-TRAIL-FILES.
+           CLOSE EXCP-FILE.
+           OPEN EXTEND EXCP-FILE.
+           CLOSE AUD-FILE.
+           OPEN EXTEND AUD-FILE.
+           CLOSE RPT-FILE.
+           OPEN EXTEND RPT-FILE.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE TRAN-CATEGORY-CODE TO AUD-CATEGORY-CODE.
+           MOVE WS-COUNTER-BEFORE TO AUD-COUNTER-BEFORE.
+           MOVE WS-CATEGORY-COUNT (WS-CAT-SUB) TO AUD-COUNTER-AFTER.
+           MOVE WS-ALPHANUMERIC-FIELD TO AUD-ALPHA-VALUE.
+           WRITE AUD-RECORD.
+
+       9100-COUNTER-OVERFLOW.
+           ADD 1 TO WS-CATEGORY-CYCLE (WS-CAT-SUB).
+           COMPUTE WS-OVERFLOW-SUM =
+                   WS-COUNTER-BEFORE + WS-INCREMENT-AMT.
+           COMPUTE WS-CATEGORY-COUNT (WS-CAT-SUB) =
+                   WS-OVERFLOW-SUM - 100000.
+           INITIALIZE EXCP-RECORD.
+           STRING "COUNTER OVERFLOW FOR CATEGORY " TRAN-CATEGORY-CODE
+                   " - ROLLED OVER TO CYCLE "
+                   WS-CATEGORY-CYCLE (WS-CAT-SUB)
+                   DELIMITED BY SIZE INTO EXCP-RECORD
+           END-STRING.
+           WRITE EXCP-RECORD.
+
+       9200-REJECT-RECORD.
+           IF NOT WS-LABEL-VALID
+               INITIALIZE EXCP-RECORD
+               STRING "REJECTED LABEL NOT ON APPROVED LIST: "
+                       WS-ALPHANUMERIC-FIELD
+                       DELIMITED BY SIZE INTO EXCP-RECORD
+               END-STRING
+               WRITE EXCP-RECORD
+           END-IF.
+
+       9300-CATEGORY-TABLE-FULL.
+           INITIALIZE EXCP-RECORD.
+           STRING "CATEGORY TABLE FULL - REJECTED CODE "
+                   TRAN-CATEGORY-CODE
+                   DELIMITED BY SIZE INTO EXCP-RECORD
+           END-STRING.
+           WRITE EXCP-RECORD.
