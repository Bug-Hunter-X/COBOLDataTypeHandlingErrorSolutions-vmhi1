@@ -0,0 +1,82 @@
+//DLYREGJ  JOB  (ACCTNO),'DAILY REGISTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP010
+//*--------------------------------------------------------------*
+//* DLYREGJ - DAILY REGISTER BATCH JOB FOR PROGRAM DLYREG01
+//*
+//* STEP010 RUNS THE REGISTER PROGRAM. DLYREG01 CHECKPOINTS ITS
+//* OWN RESTART POINT (RECORDS PROCESSED / COUNTER / CYCLE) TO THE
+//* CHKFILE DD AFTER EVERY SUCCESSFULLY PROCESSED RECORD, SO A
+//* RERUN OF THIS JOB WITH RESTART=STEP010 PICKS UP WHERE THE
+//* ABENDED RUN LEFT OFF INSTEAD OF REPROCESSING THE WHOLE DAY.
+//*
+//* STEP020 ONLY RUNS IF STEP010 COMPLETED CLEANLY (COND CHECK)
+//* AND ARCHIVES THE CHECKPOINT/CONTROL DATASETS SO THE RESTART
+//* POINT FROM THIS RUN IS PRESERVED FOR PROBLEM DETERMINATION.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.DLYREG.CHKFILE)     -
+         NUMBERED                               -
+         RECORDSIZE(133 133)                    -
+         RECORDS(1 1)                           -
+         FREESPACE(0 0)                         -
+         SHAREOPTIONS(2 3))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=DLYREG01,COND=(0,NE,STEP005)
+//STEPLIB  DD   DSN=PROD.DLYREG.LOADLIB,DISP=SHR
+//*        CTLFILE/CHKFILE/PARMFILE ARE SELECT OPTIONAL IN DLYREG01
+//*        SPECIFICALLY SO A FIRST-EVER RUN WITH NO PRIOR DATASET
+//*        DOESN'T ABEND ON OPEN. DISP=SHR WOULD DEFEAT THAT - IT
+//*        REQUIRES THE DATASET TO ALREADY EXIST AT ALLOCATION TIME,
+//*        FAILING THE JOB BEFORE DLYREG01 EVER GETS CONTROL. MOD
+//*        CREATES THE DATASET ON A FIRST RUN (BEHAVES LIKE NEW WHEN
+//*        IT DOESN'T EXIST) AND OPENS THE EXISTING ONE OTHERWISE,
+//*        SAME PATTERN AS AUDFILE/EXCPFILE/RPTFILE BELOW. CHKFILE'S
+//*        CLUSTER ITSELF IS DEFINED ONCE BY STEP005 ABOVE (A VSAM
+//*        RRDS CAN'T BE CREATED BY DISP=MOD THE WAY A SEQUENTIAL
+//*        DATASET CAN) - THIS DD JUST OPENS THE CLUSTER STEP005
+//*        DEFINED.
+//CTLFILE  DD   DSN=PROD.DLYREG.CTLFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=122,BLKSIZE=12200)
+//CHKFILE  DD   DSN=PROD.DLYREG.CHKFILE,DISP=SHR
+//TRANFILE DD   DSN=PROD.DLYREG.TRANFILE,DISP=SHR
+//*        AUDFILE/EXCPFILE/RPTFILE ARE FIXED DATASETS WITH
+//*        DISP=MOD, NOT NEW GDG GENERATIONS, SO THAT A RESTART OF
+//*        THIS STEP (RESTART=STEP010 ABOVE) OPENS THE SAME DATASET
+//*        THE ABENDED RUN WAS WRITING TO AND DLYREG01'S OPEN EXTEND
+//*        APPENDS TO IT INSTEAD OF GETTING A BRAND-NEW, EMPTY ONE.
+//*        MOD CREATES THE DATASET ON THE FIRST RUN OF THE DAY (IT
+//*        BEHAVES LIKE NEW WHEN THE DATASET DOESN'T EXIST YET) AND
+//*        EXTENDS IT ON EVERY SUBSEQUENT OPEN UNTIL STEP020 ARCHIVES
+//*        AND THE NEXT DAY'S RUN STARTS OVER.
+//AUDFILE  DD   DSN=PROD.DLYREG.AUDFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=5000)
+//EXCPFILE DD   DSN=PROD.DLYREG.EXCPFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RPTFILE  DD   DSN=PROD.DLYREG.RPTFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//PARMFILE DD   DSN=PROD.DLYREG.PARMFILE,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=1300)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*        CHKFILE IS A VSAM CLUSTER (SEE STEP005), SO IT HAS TO BE
+//*        ARCHIVED WITH IDCAMS REPRO, NOT IEBGENER - IEBGENER ONLY
+//*        COPIES SEQUENTIAL DATASETS, IT CANNOT READ A VSAM CLUSTER.
+//*        REPRO UNLOADS THE CHECKPOINT RECORD INTO A PLAIN SEQUENTIAL
+//*        GDG GENERATION FOR PROBLEM DETERMINATION.
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO INDATASET(PROD.DLYREG.CHKFILE)    -
+        OUTDATASET(PROD.DLYREG.CHKFILE.HIST(+1))
+/*
+//HISTOUT  DD   DSN=PROD.DLYREG.CHKFILE.HIST(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
