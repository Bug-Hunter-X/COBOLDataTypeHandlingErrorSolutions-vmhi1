@@ -0,0 +1,20 @@
+      ******************************************************************
+      * WSDATA - SHARED REGISTER WORKING-STORAGE LAYOUT
+      * COPY THIS INTO ANY REGISTER/REPORTING PROGRAM THAT NEEDS TO
+      * AGREE ON THE COUNTER/LABEL FIELD SIZES WITH DLYREG01.
+      *
+      * WS-NUMERIC-FIELD WAS ORIGINALLY A SINGLE SHOP-WIDE COUNTER. IT
+      * IS NOW A TABLE OF PER-CATEGORY COUNTERS (WS-CATEGORY-TABLE) SO
+      * EACH BRANCH/CATEGORY CODE KEEPS ITS OWN RUNNING TOTAL AND ITS
+      * OWN OVERFLOW CYCLE NUMBER.
+      ******************************************************************
+       01  WS-DATA-AREA.
+           05  WS-ALPHANUMERIC-FIELD   PIC X(10) VALUE SPACES.
+           05  WS-NUMERIC-FIELD-OUT    PIC 9(5).
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-COUNT-USED  PIC 9(2) VALUE 0.
+           05  WS-CATEGORY-ENTRY OCCURS 10 TIMES.
+               10  WS-CATEGORY-CODE    PIC X(04).
+               10  WS-CATEGORY-COUNT   PIC 9(5) VALUE 0.
+               10  WS-CATEGORY-CYCLE   PIC 9(3) VALUE 0.
